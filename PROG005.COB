@@ -0,0 +1,152 @@
+      ******************************************************************
+      * AUTHOR: RODRIGO COSTABRAVA
+      * PURPOSE: RELATORIO DE NOMES DUPLICADOS NA CHAVE ALTERNATIVA
+      *          NOME (WITH DUPLICATES), AGRUPANDO OS SKUS QUE
+      *          COMPARTILHAM O MESMO NOME
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROG005.
+           AUTHOR. RODRIGO COSTABRAVA
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+               SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELARQ.
+
+           SELECT RELATORIO ASSIGN TO DISK
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDARQ.
+
+       FD RELATORIO
+           LABEL RECORDS ARE STANDARD.
+           01 LINHA-RELATORIO         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 WS-STATUS-ARQUIVO       PIC X(02).
+           77 WS-STATUS-RELATORIO     PIC X(02).
+           77 WS-FIM-ARQUIVO          PIC X(01) VALUE "N".
+               88 WS-FIM-DO-ARQUIVO   VALUE "S".
+           77 WS-PRIMEIRO-REGISTRO    PIC X(01) VALUE "S".
+           77 WS-GRUPO-ABERTO         PIC X(01) VALUE "N".
+           77 WS-SKU-ANTERIOR         PIC 9(04) VALUE ZEROS.
+           77 WS-NOME-ANTERIOR        PIC X(30) VALUE SPACES.
+           77 WS-TOTAL-GRUPOS         PIC 9(05) VALUE ZEROS.
+           77 WS-TOTAL-SKUS-DUPLIC    PIC 9(05) VALUE ZEROS.
+
+           01 WS-LINHA-GRUPO.
+               05 FILLER PIC X(16) VALUE "NOME DUPLICADO: ".
+               05 WS-LG-NOME           PIC X(30).
+
+           01 WS-LINHA-SKU.
+               05 FILLER PIC X(08) VALUE SPACES.
+               05 FILLER PIC X(05) VALUE "SKU: ".
+               05 WS-LS-SKU            PIC 9(04).
+
+           01 WS-LINHA-RODAPE.
+               05 FILLER PIC X(28) VALUE "TOTAL DE NOMES DUPLICADOS..:".
+               05 FILLER PIC X(01) VALUE SPACE.
+               05 WS-LR-TOTAL-GRUPOS   PIC ZZZZ9.
+
+           01 WS-LINHA-RODAPE2.
+               05 FILLER PIC X(28) VALUE "TOTAL DE SKUS ENVOLVIDOS...:".
+               05 FILLER PIC X(01) VALUE SPACE.
+               05 WS-LR-TOTAL-SKUS     PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * PARAGRAFOS PRINCIPAIS
+      ******************************************************************
+
+       P-ABERTURA.
+           OPEN INPUT ARQUIVO
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQUIVO. STATUS: "
+                   WS-STATUS-ARQUIVO
+               GO TO P-FIM-STOP-RUN
+           END-IF
+           OPEN OUTPUT RELATORIO
+           IF WS-STATUS-RELATORIO NOT = "00"
+               DISPLAY "ERRO AO CRIAR RELATORIO. STATUS: "
+                   WS-STATUS-RELATORIO
+               CLOSE ARQUIVO
+               GO TO P-FIM-STOP-RUN
+           END-IF
+           MOVE LOW-VALUES TO NOME
+           START ARQUIVO KEY IS NOT LESS THAN NOME
+               INVALID KEY
+                   MOVE "S" TO WS-FIM-ARQUIVO
+               NOT INVALID KEY
+                   MOVE "N" TO WS-FIM-ARQUIVO
+           END-START.
+
+       P-PRINCIPAL.
+           PERFORM UNTIL WS-FIM-DO-ARQUIVO
+               READ ARQUIVO NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQUIVO
+                   NOT AT END
+                       PERFORM P-AVALIAR-DUPLICIDADE
+               END-READ
+           END-PERFORM
+           PERFORM P-RODAPE
+           CLOSE ARQUIVO
+           CLOSE RELATORIO
+           DISPLAY "RELATORIO GERADO: PROG005.LST"
+           DISPLAY "TOTAL DE NOMES DUPLICADOS: " WS-TOTAL-GRUPOS
+           GO TO P-FIM-STOP-RUN.
+
+      ******************************************************************
+      * PARAGRAFOS DE DETECCAO DE DUPLICIDADE
+      ******************************************************************
+
+       P-AVALIAR-DUPLICIDADE.
+           IF WS-PRIMEIRO-REGISTRO = "S"
+               MOVE "N" TO WS-PRIMEIRO-REGISTRO
+           ELSE
+               IF NOME = WS-NOME-ANTERIOR
+                   IF WS-GRUPO-ABERTO = "N"
+                       MOVE WS-NOME-ANTERIOR TO WS-LG-NOME
+                       MOVE WS-LINHA-GRUPO TO LINHA-RELATORIO
+                       WRITE LINHA-RELATORIO
+                       MOVE WS-SKU-ANTERIOR TO WS-LS-SKU
+                       MOVE WS-LINHA-SKU TO LINHA-RELATORIO
+                       WRITE LINHA-RELATORIO
+                       MOVE "S" TO WS-GRUPO-ABERTO
+                       ADD 1 TO WS-TOTAL-GRUPOS
+                       ADD 1 TO WS-TOTAL-SKUS-DUPLIC
+                   END-IF
+                   MOVE SKU TO WS-LS-SKU
+                   MOVE WS-LINHA-SKU TO LINHA-RELATORIO
+                   WRITE LINHA-RELATORIO
+                   ADD 1 TO WS-TOTAL-SKUS-DUPLIC
+               ELSE
+                   MOVE "N" TO WS-GRUPO-ABERTO
+               END-IF
+           END-IF
+           MOVE SKU  TO WS-SKU-ANTERIOR
+           MOVE NOME TO WS-NOME-ANTERIOR.
+
+       P-RODAPE.
+           MOVE WS-TOTAL-GRUPOS TO WS-LR-TOTAL-GRUPOS
+           MOVE WS-LINHA-RODAPE TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE WS-TOTAL-SKUS-DUPLIC TO WS-LR-TOTAL-SKUS
+           MOVE WS-LINHA-RODAPE2 TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+      ******************************************************************
+      * PARAGRAFOS DE SAIDA
+      ******************************************************************
+
+       P-FIM-STOP-RUN.
+           STOP RUN.
