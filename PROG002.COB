@@ -0,0 +1,206 @@
+      ******************************************************************
+      * AUTHOR: RODRIGO COSTABRAVA
+      * PURPOSE: RELATORIO DE PRODUTOS PROXIMOS DO VENCIMENTO,
+      *          ORDENADO POR VALIDADE (ANO/MES/DIA)
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROG002.
+           AUTHOR. RODRIGO COSTABRAVA
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+               SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELARQ.
+
+           SELECT SORT-VALIDADE ASSIGN TO "SORTWK1".
+
+           SELECT RELATORIO ASSIGN TO DISK
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDARQ.
+
+       SD SORT-VALIDADE.
+           01 SD-REGISTRO.
+               05 SD-ANO               PIC 9(04).
+               05 SD-MES               PIC 99.
+               05 SD-DIA               PIC 99.
+               05 SD-SKU                PIC 9(04).
+               05 SD-NOME              PIC X(30).
+               05 SD-QTD-ESTOQUE       PIC 9(04).
+               05 SD-DIAS-RESTANTES    PIC S9(05).
+
+       FD RELATORIO
+           LABEL RECORDS ARE STANDARD.
+           01 LINHA-RELATORIO         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 WS-STATUS-ARQUIVO       PIC X(02).
+           77 WS-STATUS-RELATORIO     PIC X(02).
+           77 WS-FIM-ARQUIVO          PIC X(01) VALUE "N".
+               88 WS-FIM-DO-ARQUIVO   VALUE "S".
+           77 WS-DIAS-ALERTA-ENTRADA  PIC 9(05) VALUE ZEROS.
+           77 WS-DIAS-ALERTA          PIC 9(05) VALUE 30.
+           77 WS-HOJE-AAAAMMDD        PIC 9(08) VALUE ZEROS.
+           77 WS-VALIDADE-AAAAMMDD    PIC 9(08) VALUE ZEROS.
+           77 WS-INTEIRO-HOJE         PIC S9(09) COMP.
+           77 WS-INTEIRO-VALIDADE     PIC S9(09) COMP.
+           77 WS-DIAS-RESTANTES       PIC S9(05) VALUE ZEROS.
+           77 WS-TOTAL-ITENS          PIC 9(05) VALUE ZEROS.
+
+           01 WS-LINHA-CABECALHO.
+               05 FILLER PIC X(40) VALUE
+                   "SKU  NOME                            VA".
+               05 FILLER PIC X(40) VALUE
+                   "LIDADE    QTD  DIAS".
+
+           01 WS-LINHA-DETALHE.
+               05 WS-LD-SKU            PIC 9(04).
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 WS-LD-NOME           PIC X(30).
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 WS-LD-VALIDADE.
+                   10 WS-LD-DIA        PIC 99.
+                   10 FILLER           PIC X(01) VALUE "/".
+                   10 WS-LD-MES        PIC 99.
+                   10 FILLER           PIC X(01) VALUE "/".
+                   10 WS-LD-ANO        PIC 9(04).
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 WS-LD-QTD            PIC ZZZ9.
+               05 FILLER               PIC X(03) VALUE SPACES.
+               05 WS-LD-DIAS           PIC -(4)9.
+               05 FILLER               PIC X(01) VALUE SPACE.
+
+           01 WS-LINHA-RODAPE.
+               05 FILLER PIC X(24) VALUE "TOTAL DE ITENS LISTADOS:".
+               05 FILLER PIC X(01) VALUE SPACE.
+               05 WS-LR-TOTAL          PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * PARAGRAFOS PRINCIPAIS
+      ******************************************************************
+
+       P-ABERTURA.
+           DISPLAY "PROG002 - RELATORIO DE VALIDADE PROXIMA"
+           DISPLAY "INFORME A JANELA DE DIAS PARA ALERTA (ZERO=30): "
+           ACCEPT WS-DIAS-ALERTA-ENTRADA FROM CONSOLE
+           IF WS-DIAS-ALERTA-ENTRADA = ZEROS
+               MOVE 30 TO WS-DIAS-ALERTA
+           ELSE
+               MOVE WS-DIAS-ALERTA-ENTRADA TO WS-DIAS-ALERTA
+           END-IF
+           ACCEPT WS-HOJE-AAAAMMDD FROM DATE YYYYMMDD
+           COMPUTE WS-INTEIRO-HOJE =
+               FUNCTION INTEGER-OF-DATE(WS-HOJE-AAAAMMDD).
+
+       P-PRINCIPAL.
+           SORT SORT-VALIDADE
+               ON ASCENDING KEY SD-ANO SD-MES SD-DIA
+               INPUT PROCEDURE IS P-SELECIONAR-INICIO
+                   THRU P-SELECIONAR-FIM
+               OUTPUT PROCEDURE IS P-IMPRIMIR-INICIO
+                   THRU P-IMPRIMIR-FIM
+           DISPLAY "RELATORIO GERADO: PROG002.LST"
+           DISPLAY "TOTAL DE ITENS LISTADOS: " WS-TOTAL-ITENS
+           GO TO P-FIM-STOP-RUN.
+
+      ******************************************************************
+      * PARAGRAFOS DE SELECAO (INPUT PROCEDURE DO SORT)
+      ******************************************************************
+
+       P-SELECIONAR-INICIO.
+           OPEN INPUT ARQUIVO
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQUIVO. STATUS: "
+                   WS-STATUS-ARQUIVO
+               GO TO P-FIM-STOP-RUN
+           END-IF
+           MOVE "N" TO WS-FIM-ARQUIVO
+           PERFORM UNTIL WS-FIM-DO-ARQUIVO
+               READ ARQUIVO NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQUIVO
+                   NOT AT END
+                       PERFORM P-AVALIAR-VALIDADE
+               END-READ
+           END-PERFORM
+           CLOSE ARQUIVO.
+
+       P-SELECIONAR-FIM.
+           EXIT.
+
+       P-AVALIAR-VALIDADE.
+           COMPUTE WS-VALIDADE-AAAAMMDD = (ANO * 10000) + (MES * 100)
+               + DIA
+           COMPUTE WS-INTEIRO-VALIDADE =
+               FUNCTION INTEGER-OF-DATE(WS-VALIDADE-AAAAMMDD)
+           COMPUTE WS-DIAS-RESTANTES =
+               WS-INTEIRO-VALIDADE - WS-INTEIRO-HOJE
+           IF WS-DIAS-RESTANTES <= WS-DIAS-ALERTA
+               MOVE ANO         TO SD-ANO
+               MOVE MES         TO SD-MES
+               MOVE DIA         TO SD-DIA
+               MOVE SKU         TO SD-SKU
+               MOVE NOME        TO SD-NOME
+               MOVE QTD-ESTOQUE TO SD-QTD-ESTOQUE
+               MOVE WS-DIAS-RESTANTES TO SD-DIAS-RESTANTES
+               RELEASE SD-REGISTRO
+           END-IF.
+
+      ******************************************************************
+      * PARAGRAFOS DE IMPRESSAO (OUTPUT PROCEDURE DO SORT)
+      ******************************************************************
+
+       P-IMPRIMIR-INICIO.
+           OPEN OUTPUT RELATORIO
+           IF WS-STATUS-RELATORIO NOT = "00"
+               DISPLAY "ERRO AO CRIAR RELATORIO. STATUS: "
+                   WS-STATUS-RELATORIO
+               GO TO P-FIM-STOP-RUN
+           END-IF
+           MOVE WS-LINHA-CABECALHO TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE "N" TO WS-FIM-ARQUIVO
+           PERFORM UNTIL WS-FIM-DO-ARQUIVO
+               RETURN SORT-VALIDADE
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQUIVO
+                   NOT AT END
+                       PERFORM P-IMPRIMIR-LINHA
+               END-RETURN
+           END-PERFORM
+           MOVE WS-TOTAL-ITENS TO WS-LR-TOTAL
+           MOVE WS-LINHA-RODAPE TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           CLOSE RELATORIO.
+
+       P-IMPRIMIR-FIM.
+           EXIT.
+
+       P-IMPRIMIR-LINHA.
+           MOVE SD-SKU              TO WS-LD-SKU
+           MOVE SD-NOME             TO WS-LD-NOME
+           MOVE SD-DIA              TO WS-LD-DIA
+           MOVE SD-MES              TO WS-LD-MES
+           MOVE SD-ANO              TO WS-LD-ANO
+           MOVE SD-QTD-ESTOQUE      TO WS-LD-QTD
+           MOVE SD-DIAS-RESTANTES   TO WS-LD-DIAS
+           MOVE WS-LINHA-DETALHE    TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           ADD 1 TO WS-TOTAL-ITENS.
+
+      ******************************************************************
+      * PARAGRAFOS DE SAIDA
+      ******************************************************************
+
+       P-FIM-STOP-RUN.
+           STOP RUN.
