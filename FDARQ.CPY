@@ -0,0 +1,20 @@
+      ******************************************************************
+      * COPY: FDARQ
+      * PURPOSE: FD E LAYOUT DO REGISTRO PRODUTO DO ARQUIVO INDEXADO
+      *          (PROG001.DAT). INCLUIR NA FILE SECTION DE QUALQUER
+      *          PROGRAMA QUE PRECISE LER/GRAVAR ARQUIVO.
+      ******************************************************************
+       FD ARQUIVO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "PROG001.DAT".
+
+           01 PRODUTO.
+               05 SKU              PIC 9(04).
+               05 NOME             PIC X(30).
+               05 VALIDADE.
+                   10 DIA          PIC 99.
+                   10 MES          PIC 99.
+                   10 ANO          PIC 9(04).
+               05 VALOR-CUSTO      PIC 9(04)V99.
+               05 VALOR-VENDA      PIC 9(04)V99.
+               05 QTD-ESTOQUE      PIC 9(04).
