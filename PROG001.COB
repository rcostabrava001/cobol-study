@@ -14,37 +14,150 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARQUIVO ASSIGN TO DISK
-           ORGANIZATION            IS INDEXED
-           ACCESS MODE             IS DYNAMIC
-           RECORD KEY              IS SKU
-           ALTERNATE RECORD KEY    IS NOME WITH DUPLICATES
-           FILE STATUS             IS WS-STATUS-ARQUIVO.
+           COPY SELARQ.
+           COPY SELLOG.
 
        DATA DIVISION.
        FILE SECTION.
-       FD ARQUIVO
-           LABEL RECORDS ARE STANDARD
-           VALUE OF FILE-ID IS "PROG001.DAT".
-
-           01 PRODUTO.
-               05 SKU              PIC 9(04).
-               05 NOME             PIC X(30).
-               05 VALIDADE.
-                   10 DIA          PIC 99.
-                   10 MES          PIC 99.
-                   10 ANO          PIC 9(04).
-               05 VALOR-CUSTO      PIC 9(04)V99.
-               05 VALOR-VENDA      PIC 9(04)V99.
-               05 QTD-ESTOQUE      PIC 9(04).
+           COPY FDARQ.
+           COPY FDLOG.
 
        WORKING-STORAGE SECTION.
            77 WS-STATUS-ARQUIVO    PIC X(02).
+           77 WS-STATUS-LOG        PIC X(02).
            77 WS-MENSAGEM          PIC X(50) VALUE SPACES.
-           77 WS-TEMPORIZADOR      PIC 9(05) VALUE ZEROS.
+           77 WS-TENTATIVAS-ARQ    PIC 9(02) VALUE ZEROS.
+           77 WS-MAX-TENTATIVAS-ARQ PIC 9(02) VALUE 5.
+           77 WS-STATUS-ARQ-FALHA  PIC X(02) VALUE SPACES.
+           77 WS-SLEEP-SEGUNDOS    PIC 9(01) VALUE 1.
+
+           77 WS-OPCAO             PIC 9(01) VALUE ZERO.
+           77 WS-SAIR              PIC X(01) VALUE "N".
+               88 WS-FIM-PROGRAMA  VALUE "S".
+           77 WS-ACHOU             PIC X(01) VALUE "N".
+               88 WS-REGISTRO-ACHOU VALUE "S".
+           77 WS-CONFIRMA          PIC X(01) VALUE SPACE.
+           77 WS-TIPO-CONSULTA     PIC 9(01) VALUE ZERO.
+           77 WS-CONTINUAR         PIC X(01) VALUE SPACE.
+           77 WS-MARGEM-OK         PIC X(01) VALUE "S".
+               88 WS-MARGEM-VALIDA VALUE "S".
+           77 WS-VALIDADE-OK       PIC X(01) VALUE "S".
+               88 WS-VALIDADE-VALIDA VALUE "S".
+           77 WS-VALIDADE-AAAAMMDD PIC 9(08) VALUE ZEROS.
+           77 WS-INTEIRO-VALIDADE  PIC S9(09) VALUE ZEROS.
+           77 WS-OPERADOR          PIC X(08) VALUE SPACES.
+
+           01 WS-PRODUTO-TELA.
+               05 WS-SKU              PIC 9(04).
+               05 WS-NOME              PIC X(30).
+               05 WS-DIA               PIC 99.
+               05 WS-MES               PIC 99.
+               05 WS-ANO               PIC 9(04).
+               05 WS-VALOR-CUSTO       PIC 9(04)V99.
+               05 WS-VALOR-VENDA       PIC 9(04)V99.
+               05 WS-QTD-ESTOQUE       PIC 9(04).
+
+           01 WS-PRODUTO-ANTES.
+               05 WS-ANTES-NOME        PIC X(30).
+               05 WS-ANTES-DIA         PIC 99.
+               05 WS-ANTES-MES         PIC 99.
+               05 WS-ANTES-ANO         PIC 9(04).
+               05 WS-ANTES-VALOR-CUSTO PIC 9(04)V99.
+               05 WS-ANTES-VALOR-VENDA PIC 9(04)V99.
+               05 WS-ANTES-QTD-ESTOQUE PIC 9(04).
+
+           77 WS-LOG-OPERACAO      PIC X(01).
+           77 WS-LOG-CAMPO         PIC X(15).
+           77 WS-LOG-VALOR-ANTIGO  PIC X(30).
+           77 WS-LOG-VALOR-NOVO    PIC X(30).
+           77 WS-LOG-VALOR-NUM-ED  PIC ZZZ9,99.
+           77 WS-LOG-QTD-ED        PIC ZZZ9.
+
+           01 WS-LOG-DATA-EDITADA.
+               05 WS-LOG-ED-DIA     PIC 99.
+               05 FILLER            PIC X(01) VALUE "/".
+               05 WS-LOG-ED-MES     PIC 99.
+               05 FILLER            PIC X(01) VALUE "/".
+               05 WS-LOG-ED-ANO     PIC 9(04).
 
        SCREEN SECTION.
 
+       01 TELA-MENU.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE "PROG001 - MANUT. DE PRODUTOS".
+           05 LINE 03 COLUMN 01 VALUE "1 - INCLUIR PRODUTO".
+           05 LINE 04 COLUMN 01 VALUE "2 - ALTERAR PRODUTO".
+           05 LINE 05 COLUMN 01 VALUE "3 - EXCLUIR PRODUTO".
+           05 LINE 06 COLUMN 01 VALUE "4 - CONSULTAR PRODUTO".
+           05 LINE 07 COLUMN 01 VALUE "5 - SAIR".
+           05 LINE 09 COLUMN 01 VALUE "OPCAO: ".
+           05 LINE 09 COLUMN 09 PIC 9(01) USING WS-OPCAO.
+
+       01 TELA-SKU-BUSCA.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE "INFORME O SKU: ".
+           05 LINE 01 COLUMN 16 PIC 9(04) USING WS-SKU.
+
+       01 TELA-PRODUTO.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE "SKU..............: ".
+           05 LINE 01 COLUMN 21 PIC 9(04) USING WS-SKU.
+           05 LINE 02 COLUMN 01 VALUE "NOME.............: ".
+           05 LINE 02 COLUMN 21 PIC X(30) USING WS-NOME.
+           05 LINE 03 COLUMN 01 VALUE "VALIDADE (DD MM AAAA): ".
+           05 LINE 03 COLUMN 24 PIC 99 USING WS-DIA.
+           05 LINE 03 COLUMN 27 PIC 99 USING WS-MES.
+           05 LINE 03 COLUMN 30 PIC 9(04) USING WS-ANO.
+           05 LINE 04 COLUMN 01 VALUE "VALOR CUSTO......: ".
+           05 LINE 04 COLUMN 21 PIC 9(04)V99 USING WS-VALOR-CUSTO.
+           05 LINE 05 COLUMN 01 VALUE "VALOR VENDA......: ".
+           05 LINE 05 COLUMN 21 PIC 9(04)V99 USING WS-VALOR-VENDA.
+           05 LINE 06 COLUMN 01 VALUE "QTD ESTOQUE......: ".
+           05 LINE 06 COLUMN 21 PIC 9(04) USING WS-QTD-ESTOQUE.
+
+       01 TELA-PRODUTO-ALTERAR.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE "SKU..............: ".
+           05 LINE 01 COLUMN 21 PIC 9(04) FROM WS-SKU.
+           05 LINE 02 COLUMN 01 VALUE "NOME.............: ".
+           05 LINE 02 COLUMN 21 PIC X(30) USING WS-NOME.
+           05 LINE 03 COLUMN 01 VALUE "VALIDADE (DD MM AAAA): ".
+           05 LINE 03 COLUMN 24 PIC 99 USING WS-DIA.
+           05 LINE 03 COLUMN 27 PIC 99 USING WS-MES.
+           05 LINE 03 COLUMN 30 PIC 9(04) USING WS-ANO.
+           05 LINE 04 COLUMN 01 VALUE "VALOR CUSTO......: ".
+           05 LINE 04 COLUMN 21 PIC 9(04)V99 USING WS-VALOR-CUSTO.
+           05 LINE 05 COLUMN 01 VALUE "VALOR VENDA......: ".
+           05 LINE 05 COLUMN 21 PIC 9(04)V99 USING WS-VALOR-VENDA.
+           05 LINE 06 COLUMN 01 VALUE "QTD ESTOQUE......: ".
+           05 LINE 06 COLUMN 21 PIC 9(04) USING WS-QTD-ESTOQUE.
+
+       01 TELA-CONFIRMA.
+           05 LINE 08 COLUMN 01 VALUE "CONFIRMA EXCLUSAO (S/N): ".
+           05 LINE 08 COLUMN 26 PIC X(01) USING WS-CONFIRMA.
+
+       01 TELA-TIPO-CONSULTA.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE "CONSULTAR POR:".
+           05 LINE 02 COLUMN 01 VALUE "1 - SKU".
+           05 LINE 03 COLUMN 01 VALUE "2 - NOME (BUSCA/NAVEGACAO)".
+           05 LINE 05 COLUMN 01 VALUE "OPCAO: ".
+           05 LINE 05 COLUMN 08 PIC 9(01) USING WS-TIPO-CONSULTA.
+
+       01 TELA-NOME-BUSCA.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE "INFORME O NOME (OU INICIO): ".
+           05 LINE 01 COLUMN 29 PIC X(30) USING WS-NOME.
+
+       01 TELA-CONTINUAR.
+           05 LINE 08 COLUMN 01 VALUE "PROXIMO REGISTRO (S/N): ".
+           05 LINE 08 COLUMN 25 PIC X(01) USING WS-CONTINUAR.
+
+       01 TELA-MARGEM-ALERTA.
+           05 LINE 08 COLUMN 01 VALUE "VALOR DE VENDA MENOR QUE CUSTO.".
+           05 LINE 09 COLUMN 01 VALUE "AUTORIZA SUPERVISOR (S/N): ".
+           05 LINE 09 COLUMN 28 PIC X(01) USING WS-CONFIRMA.
+
        PROCEDURE DIVISION.
 
       ******************************************************************
@@ -52,31 +165,495 @@
       ******************************************************************
 
        P-ABERTURA.
+           PERFORM P-ABERTURA-LOG
+           MOVE ZEROS TO WS-TENTATIVAS-ARQ
+           PERFORM P-TENTAR-ABRIR-ARQUIVO
+               UNTIL WS-STATUS-ARQUIVO = "00"
+                  OR WS-TENTATIVAS-ARQ NOT LESS WS-MAX-TENTATIVAS-ARQ
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               DISPLAY "ARQUIVO INDISPONIVEL APOS " WS-TENTATIVAS-ARQ
+                   " TENTATIVAS. ULTIMO STATUS: " WS-STATUS-ARQUIVO
+               DISPLAY "ENCERRANDO O PROGRAMA. VERIFIQUE O AMBIENTE."
+               CLOSE ARQUIVO-LOG
+               GO TO P-FIM-EXIT
+           END-IF
+           GO TO P-PRINCIPAL.
+
+       P-TENTAR-ABRIR-ARQUIVO.
+           ADD 1 TO WS-TENTATIVAS-ARQ
            OPEN I-O ARQUIVO
            IF WS-STATUS-ARQUIVO NOT = "00"
-                   IF WS-STATUS-ARQUIVO = "30"
-                       OPEN OUTPUT ARQUIVO
-                       MOVE "ARQUIVO SENDO CRIADO..." TO WS-MENSAGEM
-                       PERFORM P-MSG-ZERA THRU P-MSG-FIM
-                       CLOSE ARQUIVO
-                       GO TO P-ABERTURA
-                   ELSE
-                       GO TO P-FIM-EXIT.
+               MOVE WS-STATUS-ARQUIVO TO WS-STATUS-ARQ-FALHA
+               PERFORM P-LOGAR-FALHA-ABERTURA
+               IF WS-STATUS-ARQ-FALHA = "30"
+                   MOVE "ARQUIVO SENDO CRIADO..." TO WS-MENSAGEM
+                   PERFORM P-MSG-DISPLAY THRU P-MSG-FIM
+                   OPEN OUTPUT ARQUIVO
+                   CLOSE ARQUIVO
+                   OPEN I-O ARQUIVO
+               END-IF
+           END-IF.
+
+       P-LOGAR-FALHA-ABERTURA.
+           MOVE ZEROS          TO LOG-SKU
+           MOVE "F"             TO LOG-OPERACAO
+           MOVE "ARQUIVO"       TO LOG-CAMPO
+           MOVE WS-STATUS-ARQ-FALHA TO LOG-VALOR-ANTIGO
+           MOVE SPACES           TO LOG-VALOR-NOVO
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD
+           ACCEPT LOG-HORA FROM TIME
+           MOVE "SISTEMA"        TO LOG-OPERADOR
+           WRITE REGISTRO-LOG.
+
+       P-PRINCIPAL.
+           MOVE "N" TO WS-SAIR
+           DISPLAY "INFORME O CODIGO DO OPERADOR: "
+           ACCEPT WS-OPERADOR FROM CONSOLE
+           PERFORM UNTIL WS-FIM-PROGRAMA
+               PERFORM P-MENU-INICIO THRU P-MENU-FIM
+           END-PERFORM
+           CLOSE ARQUIVO
+           CLOSE ARQUIVO-LOG
+           GO TO P-FIM-STOP-RUN.
+
+       P-ABERTURA-LOG.
+           OPEN EXTEND ARQUIVO-LOG
+           IF WS-STATUS-LOG NOT = "00"
+               OPEN OUTPUT ARQUIVO-LOG
+               CLOSE ARQUIVO-LOG
+               OPEN EXTEND ARQUIVO-LOG
+           END-IF.
+
+       P-MENU-INICIO.
+           DISPLAY TELA-MENU
+           ACCEPT TELA-MENU
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   PERFORM P-INCLUIR-INICIO THRU P-INCLUIR-FIM
+               WHEN 2
+                   PERFORM P-ALTERAR-INICIO THRU P-ALTERAR-FIM
+               WHEN 3
+                   PERFORM P-EXCLUIR-INICIO THRU P-EXCLUIR-FIM
+               WHEN 4
+                   PERFORM P-CONSULTAR-INICIO THRU P-CONSULTAR-FIM
+               WHEN 5
+                   MOVE "S" TO WS-SAIR
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
+
+       P-MENU-FIM.
+           EXIT.
 
       ******************************************************************
-      * PARAGRAFOS DE MENSAGENS
+      * PARAGRAFOS DE MANUTENCAO - INCLUSAO
       ******************************************************************
 
-       P-MSG-ZERA.
-           MOVE ZEROS TO WS-TEMPORIZADOR.
+       P-INCLUIR-INICIO.
+           MOVE ZEROS TO WS-SKU WS-DIA WS-MES WS-ANO
+           MOVE ZEROS TO WS-VALOR-CUSTO WS-VALOR-VENDA WS-QTD-ESTOQUE
+           MOVE SPACES TO WS-NOME
+           DISPLAY TELA-PRODUTO
+           ACCEPT TELA-PRODUTO
+           MOVE "N" TO WS-ACHOU
+           MOVE WS-SKU TO SKU
+           READ ARQUIVO KEY IS SKU
+               INVALID KEY
+                   MOVE "N" TO WS-ACHOU
+               NOT INVALID KEY
+                   MOVE "S" TO WS-ACHOU
+           END-READ
+           IF WS-REGISTRO-ACHOU
+               DISPLAY "SKU JA CADASTRADO. INCLUSAO CANCELADA."
+           ELSE
+               PERFORM P-VALIDA-VALIDADE
+               PERFORM P-VALIDA-MARGEM
+               IF WS-VALIDADE-VALIDA AND WS-MARGEM-VALIDA
+                   MOVE WS-SKU         TO SKU
+                   MOVE WS-NOME        TO NOME
+                   MOVE WS-DIA         TO DIA
+                   MOVE WS-MES         TO MES
+                   MOVE WS-ANO         TO ANO
+                   MOVE WS-VALOR-CUSTO TO VALOR-CUSTO
+                   MOVE WS-VALOR-VENDA TO VALOR-VENDA
+                   MOVE WS-QTD-ESTOQUE TO QTD-ESTOQUE
+                   WRITE PRODUTO
+                       INVALID KEY
+                           DISPLAY "ERRO AO INCLUIR. STATUS: "
+                               WS-STATUS-ARQUIVO
+                       NOT INVALID KEY
+                           DISPLAY "PRODUTO INCLUIDO COM SUCESSO."
+                           PERFORM P-LOGAR-INCLUSAO
+                   END-WRITE
+               END-IF
+           END-IF.
+
+       P-INCLUIR-FIM.
+           EXIT.
+
+       P-LOGAR-INCLUSAO.
+           MOVE "I"      TO WS-LOG-OPERACAO
+           MOVE "NOME"   TO WS-LOG-CAMPO
+           MOVE SPACES   TO WS-LOG-VALOR-ANTIGO
+           MOVE WS-NOME  TO WS-LOG-VALOR-NOVO
+           PERFORM P-GRAVAR-LOG
+           MOVE "I"        TO WS-LOG-OPERACAO
+           MOVE "VALIDADE" TO WS-LOG-CAMPO
+           MOVE SPACES     TO WS-LOG-VALOR-ANTIGO
+           MOVE WS-DIA TO WS-LOG-ED-DIA
+           MOVE WS-MES TO WS-LOG-ED-MES
+           MOVE WS-ANO TO WS-LOG-ED-ANO
+           MOVE WS-LOG-DATA-EDITADA TO WS-LOG-VALOR-NOVO
+           PERFORM P-GRAVAR-LOG
+           MOVE "I"           TO WS-LOG-OPERACAO
+           MOVE "VALOR-CUSTO" TO WS-LOG-CAMPO
+           MOVE SPACES        TO WS-LOG-VALOR-ANTIGO
+           MOVE WS-VALOR-CUSTO      TO WS-LOG-VALOR-NUM-ED
+           MOVE WS-LOG-VALOR-NUM-ED TO WS-LOG-VALOR-NOVO
+           PERFORM P-GRAVAR-LOG
+           MOVE "I"           TO WS-LOG-OPERACAO
+           MOVE "VALOR-VENDA" TO WS-LOG-CAMPO
+           MOVE SPACES        TO WS-LOG-VALOR-ANTIGO
+           MOVE WS-VALOR-VENDA      TO WS-LOG-VALOR-NUM-ED
+           MOVE WS-LOG-VALOR-NUM-ED TO WS-LOG-VALOR-NOVO
+           PERFORM P-GRAVAR-LOG
+           MOVE "I"           TO WS-LOG-OPERACAO
+           MOVE "QTD-ESTOQUE" TO WS-LOG-CAMPO
+           MOVE SPACES        TO WS-LOG-VALOR-ANTIGO
+           MOVE WS-QTD-ESTOQUE TO WS-LOG-QTD-ED
+           MOVE WS-LOG-QTD-ED  TO WS-LOG-VALOR-NOVO
+           PERFORM P-GRAVAR-LOG.
+
+      ******************************************************************
+      * PARAGRAFOS DE MANUTENCAO - ALTERACAO
+      ******************************************************************
+
+       P-ALTERAR-INICIO.
+           DISPLAY TELA-SKU-BUSCA
+           ACCEPT TELA-SKU-BUSCA
+           MOVE "N" TO WS-ACHOU
+           MOVE WS-SKU TO SKU
+           READ ARQUIVO KEY IS SKU
+               INVALID KEY
+                   MOVE "N" TO WS-ACHOU
+               NOT INVALID KEY
+                   MOVE "S" TO WS-ACHOU
+           END-READ
+           IF NOT WS-REGISTRO-ACHOU
+               DISPLAY "SKU NAO ENCONTRADO."
+           ELSE
+               MOVE NOME        TO WS-NOME
+               MOVE DIA         TO WS-DIA
+               MOVE MES         TO WS-MES
+               MOVE ANO         TO WS-ANO
+               MOVE VALOR-CUSTO TO WS-VALOR-CUSTO
+               MOVE VALOR-VENDA TO WS-VALOR-VENDA
+               MOVE QTD-ESTOQUE TO WS-QTD-ESTOQUE
+               MOVE WS-NOME        TO WS-ANTES-NOME
+               MOVE WS-DIA         TO WS-ANTES-DIA
+               MOVE WS-MES         TO WS-ANTES-MES
+               MOVE WS-ANO         TO WS-ANTES-ANO
+               MOVE WS-VALOR-CUSTO TO WS-ANTES-VALOR-CUSTO
+               MOVE WS-VALOR-VENDA TO WS-ANTES-VALOR-VENDA
+               MOVE WS-QTD-ESTOQUE TO WS-ANTES-QTD-ESTOQUE
+               DISPLAY TELA-PRODUTO-ALTERAR
+               ACCEPT TELA-PRODUTO-ALTERAR
+               PERFORM P-VALIDA-VALIDADE
+               PERFORM P-VALIDA-MARGEM
+               IF WS-VALIDADE-VALIDA AND WS-MARGEM-VALIDA
+                   MOVE WS-NOME        TO NOME
+                   MOVE WS-DIA         TO DIA
+                   MOVE WS-MES         TO MES
+                   MOVE WS-ANO         TO ANO
+                   MOVE WS-VALOR-CUSTO TO VALOR-CUSTO
+                   MOVE WS-VALOR-VENDA TO VALOR-VENDA
+                   MOVE WS-QTD-ESTOQUE TO QTD-ESTOQUE
+                   REWRITE PRODUTO
+                       INVALID KEY
+                           DISPLAY "ERRO AO ALTERAR. STATUS: "
+                               WS-STATUS-ARQUIVO
+                       NOT INVALID KEY
+                           DISPLAY "PRODUTO ALTERADO COM SUCESSO."
+                           PERFORM P-LOGAR-ALTERACOES
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+       P-ALTERAR-FIM.
+           EXIT.
+
+       P-LOGAR-ALTERACOES.
+           IF WS-ANTES-NOME NOT = WS-NOME
+               MOVE "A"     TO WS-LOG-OPERACAO
+               MOVE "NOME"  TO WS-LOG-CAMPO
+               MOVE WS-ANTES-NOME TO WS-LOG-VALOR-ANTIGO
+               MOVE WS-NOME       TO WS-LOG-VALOR-NOVO
+               PERFORM P-GRAVAR-LOG
+           END-IF
+           IF WS-ANTES-DIA NOT = WS-DIA
+                   OR WS-ANTES-MES NOT = WS-MES
+                   OR WS-ANTES-ANO NOT = WS-ANO
+               MOVE "A"         TO WS-LOG-OPERACAO
+               MOVE "VALIDADE"  TO WS-LOG-CAMPO
+               MOVE WS-ANTES-DIA TO WS-LOG-ED-DIA
+               MOVE WS-ANTES-MES TO WS-LOG-ED-MES
+               MOVE WS-ANTES-ANO TO WS-LOG-ED-ANO
+               MOVE WS-LOG-DATA-EDITADA TO WS-LOG-VALOR-ANTIGO
+               MOVE WS-DIA TO WS-LOG-ED-DIA
+               MOVE WS-MES TO WS-LOG-ED-MES
+               MOVE WS-ANO TO WS-LOG-ED-ANO
+               MOVE WS-LOG-DATA-EDITADA TO WS-LOG-VALOR-NOVO
+               PERFORM P-GRAVAR-LOG
+           END-IF
+           IF WS-ANTES-VALOR-CUSTO NOT = WS-VALOR-CUSTO
+               MOVE "A"            TO WS-LOG-OPERACAO
+               MOVE "VALOR-CUSTO"  TO WS-LOG-CAMPO
+               MOVE WS-ANTES-VALOR-CUSTO TO WS-LOG-VALOR-NUM-ED
+               MOVE WS-LOG-VALOR-NUM-ED  TO WS-LOG-VALOR-ANTIGO
+               MOVE WS-VALOR-CUSTO       TO WS-LOG-VALOR-NUM-ED
+               MOVE WS-LOG-VALOR-NUM-ED  TO WS-LOG-VALOR-NOVO
+               PERFORM P-GRAVAR-LOG
+           END-IF
+           IF WS-ANTES-VALOR-VENDA NOT = WS-VALOR-VENDA
+               MOVE "A"            TO WS-LOG-OPERACAO
+               MOVE "VALOR-VENDA"  TO WS-LOG-CAMPO
+               MOVE WS-ANTES-VALOR-VENDA TO WS-LOG-VALOR-NUM-ED
+               MOVE WS-LOG-VALOR-NUM-ED  TO WS-LOG-VALOR-ANTIGO
+               MOVE WS-VALOR-VENDA       TO WS-LOG-VALOR-NUM-ED
+               MOVE WS-LOG-VALOR-NUM-ED  TO WS-LOG-VALOR-NOVO
+               PERFORM P-GRAVAR-LOG
+           END-IF
+           IF WS-ANTES-QTD-ESTOQUE NOT = WS-QTD-ESTOQUE
+               MOVE "A"            TO WS-LOG-OPERACAO
+               MOVE "QTD-ESTOQUE"  TO WS-LOG-CAMPO
+               MOVE WS-ANTES-QTD-ESTOQUE TO WS-LOG-QTD-ED
+               MOVE WS-LOG-QTD-ED        TO WS-LOG-VALOR-ANTIGO
+               MOVE WS-QTD-ESTOQUE       TO WS-LOG-QTD-ED
+               MOVE WS-LOG-QTD-ED        TO WS-LOG-VALOR-NOVO
+               PERFORM P-GRAVAR-LOG
+           END-IF.
+
+      ******************************************************************
+      * PARAGRAFOS DE VALIDACAO
+      ******************************************************************
+
+       P-VALIDA-MARGEM.
+           MOVE "S" TO WS-MARGEM-OK
+           IF WS-VALOR-VENDA < WS-VALOR-CUSTO
+               DISPLAY "ATENCAO: VALOR DE VENDA MENOR QUE O CUSTO."
+               MOVE SPACE TO WS-CONFIRMA
+               DISPLAY TELA-MARGEM-ALERTA
+               ACCEPT TELA-MARGEM-ALERTA
+               IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+                   MOVE "S" TO WS-MARGEM-OK
+                   DISPLAY "GRAVACAO AUTORIZADA PELO SUPERVISOR."
+               ELSE
+                   MOVE "N" TO WS-MARGEM-OK
+                   DISPLAY "GRAVACAO CANCELADA - MARGEM NEGATIVA."
+               END-IF
+           END-IF.
+
+       P-VALIDA-VALIDADE.
+           MOVE "S" TO WS-VALIDADE-OK
+           IF WS-DIA < 1 OR WS-DIA > 31 OR WS-MES < 1 OR WS-MES > 12
+               DISPLAY "DATA DE VALIDADE INVALIDA (DIA 1-31, MES 1-12)."
+               MOVE "N" TO WS-VALIDADE-OK
+           ELSE
+               COMPUTE WS-VALIDADE-AAAAMMDD =
+                   (WS-ANO * 10000) + (WS-MES * 100) + WS-DIA
+               COMPUTE WS-INTEIRO-VALIDADE =
+                   FUNCTION INTEGER-OF-DATE(WS-VALIDADE-AAAAMMDD)
+               IF WS-INTEIRO-VALIDADE = 0
+                   DISPLAY "DATA DE VALIDADE INVALIDA - DIA NAO EXISTE "
+                       "NESSE MES."
+                   MOVE "N" TO WS-VALIDADE-OK
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * PARAGRAFOS DE MANUTENCAO - EXCLUSAO
+      ******************************************************************
+
+       P-EXCLUIR-INICIO.
+           DISPLAY TELA-SKU-BUSCA
+           ACCEPT TELA-SKU-BUSCA
+           MOVE "N" TO WS-ACHOU
+           MOVE WS-SKU TO SKU
+           READ ARQUIVO KEY IS SKU
+               INVALID KEY
+                   MOVE "N" TO WS-ACHOU
+               NOT INVALID KEY
+                   MOVE "S" TO WS-ACHOU
+           END-READ
+           IF NOT WS-REGISTRO-ACHOU
+               DISPLAY "SKU NAO ENCONTRADO."
+           ELSE
+               MOVE NOME           TO WS-NOME
+               MOVE DIA             TO WS-DIA
+               MOVE MES             TO WS-MES
+               MOVE ANO             TO WS-ANO
+               MOVE VALOR-CUSTO     TO WS-VALOR-CUSTO
+               MOVE VALOR-VENDA     TO WS-VALOR-VENDA
+               MOVE QTD-ESTOQUE     TO WS-QTD-ESTOQUE
+               DISPLAY TELA-PRODUTO
+               MOVE SPACE TO WS-CONFIRMA
+               DISPLAY TELA-CONFIRMA
+               ACCEPT TELA-CONFIRMA
+               IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+                   DELETE ARQUIVO RECORD
+                       INVALID KEY
+                           DISPLAY "ERRO AO EXCLUIR. STATUS: "
+                               WS-STATUS-ARQUIVO
+                       NOT INVALID KEY
+                           DISPLAY "PRODUTO EXCLUIDO COM SUCESSO."
+                           PERFORM P-LOGAR-EXCLUSAO
+                   END-DELETE
+               ELSE
+                   DISPLAY "EXCLUSAO CANCELADA."
+               END-IF
+           END-IF.
+
+       P-EXCLUIR-FIM.
+           EXIT.
+
+       P-LOGAR-EXCLUSAO.
+           MOVE "E"      TO WS-LOG-OPERACAO
+           MOVE "NOME"   TO WS-LOG-CAMPO
+           MOVE WS-NOME  TO WS-LOG-VALOR-ANTIGO
+           MOVE SPACES   TO WS-LOG-VALOR-NOVO
+           PERFORM P-GRAVAR-LOG
+           MOVE "E"        TO WS-LOG-OPERACAO
+           MOVE "VALIDADE" TO WS-LOG-CAMPO
+           MOVE WS-DIA TO WS-LOG-ED-DIA
+           MOVE WS-MES TO WS-LOG-ED-MES
+           MOVE WS-ANO TO WS-LOG-ED-ANO
+           MOVE WS-LOG-DATA-EDITADA TO WS-LOG-VALOR-ANTIGO
+           MOVE SPACES              TO WS-LOG-VALOR-NOVO
+           PERFORM P-GRAVAR-LOG
+           MOVE "E"           TO WS-LOG-OPERACAO
+           MOVE "VALOR-CUSTO" TO WS-LOG-CAMPO
+           MOVE WS-VALOR-CUSTO      TO WS-LOG-VALOR-NUM-ED
+           MOVE WS-LOG-VALOR-NUM-ED TO WS-LOG-VALOR-ANTIGO
+           MOVE SPACES              TO WS-LOG-VALOR-NOVO
+           PERFORM P-GRAVAR-LOG
+           MOVE "E"           TO WS-LOG-OPERACAO
+           MOVE "VALOR-VENDA" TO WS-LOG-CAMPO
+           MOVE WS-VALOR-VENDA      TO WS-LOG-VALOR-NUM-ED
+           MOVE WS-LOG-VALOR-NUM-ED TO WS-LOG-VALOR-ANTIGO
+           MOVE SPACES              TO WS-LOG-VALOR-NOVO
+           PERFORM P-GRAVAR-LOG
+           MOVE "E"           TO WS-LOG-OPERACAO
+           MOVE "QTD-ESTOQUE" TO WS-LOG-CAMPO
+           MOVE WS-QTD-ESTOQUE TO WS-LOG-QTD-ED
+           MOVE WS-LOG-QTD-ED  TO WS-LOG-VALOR-ANTIGO
+           MOVE SPACES         TO WS-LOG-VALOR-NOVO
+           PERFORM P-GRAVAR-LOG.
+
+      ******************************************************************
+      * PARAGRAFOS DE LOG DE AUDITORIA
+      ******************************************************************
+
+       P-GRAVAR-LOG.
+           MOVE SKU               TO LOG-SKU
+           MOVE WS-LOG-OPERACAO    TO LOG-OPERACAO
+           MOVE WS-LOG-CAMPO       TO LOG-CAMPO
+           MOVE WS-LOG-VALOR-ANTIGO TO LOG-VALOR-ANTIGO
+           MOVE WS-LOG-VALOR-NOVO  TO LOG-VALOR-NOVO
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD
+           ACCEPT LOG-HORA FROM TIME
+           MOVE WS-OPERADOR        TO LOG-OPERADOR
+           WRITE REGISTRO-LOG.
+
+      ******************************************************************
+      * PARAGRAFOS DE MANUTENCAO - CONSULTA
+      ******************************************************************
+
+       P-CONSULTAR-INICIO.
+           MOVE ZEROS TO WS-TIPO-CONSULTA
+           DISPLAY TELA-TIPO-CONSULTA
+           ACCEPT TELA-TIPO-CONSULTA
+           EVALUATE WS-TIPO-CONSULTA
+               WHEN 1
+                   PERFORM P-CONSULTAR-SKU
+               WHEN 2
+                   PERFORM P-CONSULTAR-NOME
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
+
+       P-CONSULTAR-SKU.
+           DISPLAY TELA-SKU-BUSCA
+           ACCEPT TELA-SKU-BUSCA
+           MOVE "N" TO WS-ACHOU
+           MOVE WS-SKU TO SKU
+           READ ARQUIVO KEY IS SKU
+               INVALID KEY
+                   MOVE "N" TO WS-ACHOU
+               NOT INVALID KEY
+                   MOVE "S" TO WS-ACHOU
+           END-READ
+           IF NOT WS-REGISTRO-ACHOU
+               DISPLAY "SKU NAO ENCONTRADO."
+           ELSE
+               MOVE NOME        TO WS-NOME
+               MOVE DIA         TO WS-DIA
+               MOVE MES         TO WS-MES
+               MOVE ANO         TO WS-ANO
+               MOVE VALOR-CUSTO TO WS-VALOR-CUSTO
+               MOVE VALOR-VENDA TO WS-VALOR-VENDA
+               MOVE QTD-ESTOQUE TO WS-QTD-ESTOQUE
+               DISPLAY TELA-PRODUTO
+           END-IF.
+
+       P-CONSULTAR-NOME.
+           MOVE SPACES TO WS-NOME
+           DISPLAY TELA-NOME-BUSCA
+           ACCEPT TELA-NOME-BUSCA
+           MOVE WS-NOME TO NOME
+           START ARQUIVO KEY IS NOT LESS THAN NOME
+               INVALID KEY
+                   MOVE "N" TO WS-ACHOU
+               NOT INVALID KEY
+                   MOVE "S" TO WS-ACHOU
+           END-START
+           IF NOT WS-REGISTRO-ACHOU
+               DISPLAY "NENHUM PRODUTO ENCONTRADO A PARTIR DO NOME."
+           ELSE
+               MOVE "S" TO WS-CONTINUAR
+               PERFORM UNTIL WS-CONTINUAR NOT = "S" AND
+                             WS-CONTINUAR NOT = "s"
+                   READ ARQUIVO NEXT RECORD
+                       AT END
+                           DISPLAY "FIM DO ARQUIVO."
+                           MOVE "N" TO WS-CONTINUAR
+                       NOT AT END
+                           MOVE SKU         TO WS-SKU
+                           MOVE NOME        TO WS-NOME
+                           MOVE DIA         TO WS-DIA
+                           MOVE MES         TO WS-MES
+                           MOVE ANO         TO WS-ANO
+                           MOVE VALOR-CUSTO TO WS-VALOR-CUSTO
+                           MOVE VALOR-VENDA TO WS-VALOR-VENDA
+                           MOVE QTD-ESTOQUE TO WS-QTD-ESTOQUE
+                           DISPLAY TELA-PRODUTO
+                           DISPLAY TELA-CONTINUAR
+                           ACCEPT TELA-CONTINUAR
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       P-CONSULTAR-FIM.
+           EXIT.
+
+      ******************************************************************
+      * PARAGRAFOS DE MENSAGENS
+      ******************************************************************
 
        P-MSG-DISPLAY.
            DISPLAY WS-MENSAGEM.
 
        P-MSG-TEMPO.
-           ADD 1 TO WS-TEMPORIZADOR
-           IF WS-TEMPORIZADOR < 2500
-               GO TO P-MSG-TEMPO.
+           CALL "C$SLEEP" USING WS-SLEEP-SEGUNDOS.
 
        P-MSG-FIM.
            MOVE SPACES TO WS-MENSAGEM
