@@ -0,0 +1,102 @@
+      ******************************************************************
+      * AUTHOR: RODRIGO COSTABRAVA
+      * PURPOSE: EXPORTACAO NOTURNA DO CATALOGO (SKU, NOME, VALOR-VENDA,
+      *          QTD-ESTOQUE) EM ARQUIVO SEQUENCIAL PLANO PARA O FEED
+      *          DA LOJA VIRTUAL E DOS TERMINAIS DE PDV
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROG006.
+           AUTHOR. RODRIGO COSTABRAVA
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+               SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELARQ.
+
+           SELECT ARQUIVO-EXPORTACAO ASSIGN TO DISK
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-EXPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDARQ.
+
+       FD ARQUIVO-EXPORTACAO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "PROG006-EXPORT.DAT".
+
+           01 REGISTRO-EXPORTACAO.
+               05 EXP-SKU             PIC 9(04).
+               05 FILLER              PIC X(01) VALUE ";".
+               05 EXP-NOME            PIC X(30).
+               05 FILLER              PIC X(01) VALUE ";".
+               05 EXP-VALOR-VENDA     PIC 9(04)V99.
+               05 FILLER              PIC X(01) VALUE ";".
+               05 EXP-QTD-ESTOQUE     PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+           77 WS-STATUS-ARQUIVO       PIC X(02).
+           77 WS-STATUS-EXPORT        PIC X(02).
+           77 WS-FIM-ARQUIVO          PIC X(01) VALUE "N".
+               88 WS-FIM-DO-ARQUIVO   VALUE "S".
+           77 WS-TOTAL-EXPORTADOS     PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * PARAGRAFOS PRINCIPAIS
+      ******************************************************************
+
+       P-ABERTURA.
+           OPEN INPUT ARQUIVO
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQUIVO. STATUS: "
+                   WS-STATUS-ARQUIVO
+               GO TO P-FIM-STOP-RUN
+           END-IF
+           OPEN OUTPUT ARQUIVO-EXPORTACAO
+           IF WS-STATUS-EXPORT NOT = "00"
+               DISPLAY "ERRO AO CRIAR ARQUIVO DE EXPORTACAO. STATUS: "
+                   WS-STATUS-EXPORT
+               CLOSE ARQUIVO
+               GO TO P-FIM-STOP-RUN
+           END-IF.
+
+       P-PRINCIPAL.
+           PERFORM UNTIL WS-FIM-DO-ARQUIVO
+               READ ARQUIVO NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQUIVO
+                   NOT AT END
+                       PERFORM P-EXPORTAR-PRODUTO
+               END-READ
+           END-PERFORM
+           CLOSE ARQUIVO
+           CLOSE ARQUIVO-EXPORTACAO
+           DISPLAY "EXPORTACAO GERADA: PROG006-EXPORT.DAT"
+           DISPLAY "TOTAL DE PRODUTOS EXPORTADOS: " WS-TOTAL-EXPORTADOS
+           GO TO P-FIM-STOP-RUN.
+
+      ******************************************************************
+      * PARAGRAFOS DE EXPORTACAO
+      ******************************************************************
+
+       P-EXPORTAR-PRODUTO.
+           MOVE SKU           TO EXP-SKU
+           MOVE NOME          TO EXP-NOME
+           MOVE VALOR-VENDA   TO EXP-VALOR-VENDA
+           MOVE QTD-ESTOQUE   TO EXP-QTD-ESTOQUE
+           WRITE REGISTRO-EXPORTACAO
+           ADD 1 TO WS-TOTAL-EXPORTADOS.
+
+      ******************************************************************
+      * PARAGRAFOS DE SAIDA
+      ******************************************************************
+
+       P-FIM-STOP-RUN.
+           STOP RUN.
