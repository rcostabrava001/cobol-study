@@ -0,0 +1,14 @@
+      ******************************************************************
+      * COPY: SELARQ
+      * PURPOSE: SELECT CLAUSE PADRAO PARA O ARQUIVO INDEXADO DE
+      *          PRODUTOS (ARQUIVO). INCLUIR NA FILE-CONTROL DE
+      *          QUALQUER PROGRAMA QUE PRECISE ACESSAR PROG001.DAT.
+      *          O PROGRAMA QUE USAR ESTE COPY DEVE DECLARAR
+      *          WS-STATUS-ARQUIVO PIC X(02) NA WORKING-STORAGE.
+      ******************************************************************
+           SELECT ARQUIVO ASSIGN TO DISK
+           ORGANIZATION            IS INDEXED
+           ACCESS MODE             IS DYNAMIC
+           RECORD KEY              IS SKU
+           ALTERNATE RECORD KEY    IS NOME WITH DUPLICATES
+           FILE STATUS             IS WS-STATUS-ARQUIVO.
