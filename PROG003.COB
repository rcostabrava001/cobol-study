@@ -0,0 +1,134 @@
+      ******************************************************************
+      * AUTHOR: RODRIGO COSTABRAVA
+      * PURPOSE: RELATORIO DE REPOSICAO DE ESTOQUE (QTD-ESTOQUE ABAIXO
+      *          DO PONTO DE PEDIDO), NA ORDEM ALFABETICA DA CHAVE
+      *          ALTERNATIVA NOME
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROG003.
+           AUTHOR. RODRIGO COSTABRAVA
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+               SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELARQ.
+
+           SELECT RELATORIO ASSIGN TO DISK
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDARQ.
+
+       FD RELATORIO
+           LABEL RECORDS ARE STANDARD.
+           01 LINHA-RELATORIO         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 WS-STATUS-ARQUIVO       PIC X(02).
+           77 WS-STATUS-RELATORIO     PIC X(02).
+           77 WS-FIM-ARQUIVO          PIC X(01) VALUE "N".
+               88 WS-FIM-DO-ARQUIVO   VALUE "S".
+           77 WS-LIMITE-ENTRADA       PIC 9(04) VALUE ZEROS.
+           77 WS-LIMITE-REORDER       PIC 9(04) VALUE 10.
+           77 WS-TOTAL-ITENS          PIC 9(05) VALUE ZEROS.
+
+           01 WS-LINHA-CABECALHO.
+               05 FILLER PIC X(40) VALUE
+                   "NOME                           SKU  QTD".
+               05 FILLER PIC X(20) VALUE
+                   "  PONTO DE PEDIDO".
+
+           01 WS-LINHA-DETALHE.
+               05 WS-LD-NOME           PIC X(30).
+               05 FILLER               PIC X(01) VALUE SPACE.
+               05 WS-LD-SKU            PIC 9(04).
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 WS-LD-QTD            PIC ZZZ9.
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 WS-LD-LIMITE         PIC ZZZ9.
+
+           01 WS-LINHA-RODAPE.
+               05 FILLER PIC X(24) VALUE "TOTAL DE ITENS LISTADOS:".
+               05 FILLER PIC X(01) VALUE SPACE.
+               05 WS-LR-TOTAL          PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * PARAGRAFOS PRINCIPAIS
+      ******************************************************************
+
+       P-ABERTURA.
+           DISPLAY "PROG003 - RELATORIO DE REPOSICAO DE ESTOQUE"
+           DISPLAY "INFORME O PONTO DE PEDIDO (ZERO=10): "
+           ACCEPT WS-LIMITE-ENTRADA FROM CONSOLE
+           IF WS-LIMITE-ENTRADA = ZEROS
+               MOVE 10 TO WS-LIMITE-REORDER
+           ELSE
+               MOVE WS-LIMITE-ENTRADA TO WS-LIMITE-REORDER
+           END-IF
+           OPEN INPUT ARQUIVO
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQUIVO. STATUS: "
+                   WS-STATUS-ARQUIVO
+               GO TO P-FIM-STOP-RUN
+           END-IF
+           OPEN OUTPUT RELATORIO
+           IF WS-STATUS-RELATORIO NOT = "00"
+               DISPLAY "ERRO AO CRIAR RELATORIO. STATUS: "
+                   WS-STATUS-RELATORIO
+               CLOSE ARQUIVO
+               GO TO P-FIM-STOP-RUN
+           END-IF
+           MOVE WS-LINHA-CABECALHO TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       P-PRINCIPAL.
+           MOVE LOW-VALUES TO NOME
+           START ARQUIVO KEY IS NOT LESS THAN NOME
+               INVALID KEY
+                   MOVE "S" TO WS-FIM-ARQUIVO
+               NOT INVALID KEY
+                   MOVE "N" TO WS-FIM-ARQUIVO
+           END-START
+           PERFORM UNTIL WS-FIM-DO-ARQUIVO
+               READ ARQUIVO NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQUIVO
+                   NOT AT END
+                       PERFORM P-AVALIAR-ESTOQUE
+               END-READ
+           END-PERFORM
+           MOVE WS-TOTAL-ITENS TO WS-LR-TOTAL
+           MOVE WS-LINHA-RODAPE TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           CLOSE ARQUIVO
+           CLOSE RELATORIO
+           DISPLAY "RELATORIO GERADO: PROG003.LST"
+           DISPLAY "TOTAL DE ITENS LISTADOS: " WS-TOTAL-ITENS
+           GO TO P-FIM-STOP-RUN.
+
+       P-AVALIAR-ESTOQUE.
+           IF QTD-ESTOQUE < WS-LIMITE-REORDER
+               MOVE NOME           TO WS-LD-NOME
+               MOVE SKU            TO WS-LD-SKU
+               MOVE QTD-ESTOQUE    TO WS-LD-QTD
+               MOVE WS-LIMITE-REORDER TO WS-LD-LIMITE
+               MOVE WS-LINHA-DETALHE TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+               ADD 1 TO WS-TOTAL-ITENS
+           END-IF.
+
+      ******************************************************************
+      * PARAGRAFOS DE SAIDA
+      ******************************************************************
+
+       P-FIM-STOP-RUN.
+           STOP RUN.
