@@ -0,0 +1,232 @@
+      ******************************************************************
+      * AUTHOR: RODRIGO COSTABRAVA
+      * PURPOSE: REAJUSTE PERCENTUAL EM LOTE DE VALOR-CUSTO E/OU
+      *          VALOR-VENDA DE TODOS OS PRODUTOS DE ARQUIVO
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROG004.
+           AUTHOR. RODRIGO COSTABRAVA
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+               SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELARQ.
+           COPY SELLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDARQ.
+           COPY FDLOG.
+
+       WORKING-STORAGE SECTION.
+           77 WS-STATUS-ARQUIVO       PIC X(02).
+           77 WS-STATUS-LOG           PIC X(02).
+           77 WS-FIM-ARQUIVO          PIC X(01) VALUE "N".
+               88 WS-FIM-DO-ARQUIVO   VALUE "S".
+           77 WS-OPERADOR             PIC X(08) VALUE SPACES.
+
+           77 WS-OPCAO-CAMPO          PIC 9(01) VALUE 3.
+           77 WS-TIPO-AJUSTE          PIC X(01) VALUE "A".
+           77 WS-PERC-INTEIRO         PIC 9(03) VALUE ZEROS.
+           77 WS-PERC-DECIMAL         PIC 9(02) VALUE ZEROS.
+           77 WS-PERCENTUAL           PIC 9(03)V99 VALUE ZEROS.
+           77 WS-FATOR                PIC S9(03)V9999 VALUE ZEROS.
+
+           77 WS-NOVO-CUSTO           PIC 9(04)V99 VALUE ZEROS.
+           77 WS-NOVO-VENDA           PIC 9(04)V99 VALUE ZEROS.
+           77 WS-ANTES-CUSTO          PIC 9(04)V99 VALUE ZEROS.
+           77 WS-ANTES-VENDA          PIC 9(04)V99 VALUE ZEROS.
+
+           77 WS-TOTAL-PROCESSADOS    PIC 9(05) VALUE ZEROS.
+           77 WS-TOTAL-IGNORADOS      PIC 9(05) VALUE ZEROS.
+           77 WS-TOTAL-ESTOURO        PIC 9(05) VALUE ZEROS.
+           77 WS-ESTOUROU             PIC X(01) VALUE "N".
+               88 WS-HOUVE-ESTOURO    VALUE "S".
+           77 WS-TOTAL-CUSTO-ANTES    PIC 9(09)V99 VALUE ZEROS.
+           77 WS-TOTAL-CUSTO-DEPOIS   PIC 9(09)V99 VALUE ZEROS.
+           77 WS-TOTAL-VENDA-ANTES    PIC 9(09)V99 VALUE ZEROS.
+           77 WS-TOTAL-VENDA-DEPOIS   PIC 9(09)V99 VALUE ZEROS.
+
+           77 WS-LOG-OPERACAO         PIC X(01).
+           77 WS-LOG-CAMPO            PIC X(15).
+           77 WS-LOG-VALOR-ANTIGO     PIC X(30).
+           77 WS-LOG-VALOR-NOVO       PIC X(30).
+           77 WS-LOG-VALOR-NUM-ED     PIC ZZZ9,99.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * PARAGRAFOS PRINCIPAIS
+      ******************************************************************
+
+       P-ABERTURA.
+           DISPLAY "PROG004 - REAJUSTE PERCENTUAL EM LOTE"
+           DISPLAY "AJUSTAR (1)CUSTO (2)VENDA (3)AMBOS: "
+           ACCEPT WS-OPCAO-CAMPO FROM CONSOLE
+           IF WS-OPCAO-CAMPO < 1 OR WS-OPCAO-CAMPO > 3
+               DISPLAY "OPCAO INVALIDA. ASSUMINDO AMBOS."
+               MOVE 3 TO WS-OPCAO-CAMPO
+           END-IF
+           DISPLAY "TIPO DE AJUSTE (A)UMENTO OU (R)EDUCAO: "
+           ACCEPT WS-TIPO-AJUSTE FROM CONSOLE
+           IF WS-TIPO-AJUSTE = "a"
+               MOVE "A" TO WS-TIPO-AJUSTE
+           END-IF
+           IF WS-TIPO-AJUSTE = "r"
+               MOVE "R" TO WS-TIPO-AJUSTE
+           END-IF
+           IF WS-TIPO-AJUSTE NOT = "A" AND WS-TIPO-AJUSTE NOT = "R"
+               DISPLAY "OPCAO INVALIDA. ASSUMINDO AUMENTO."
+               MOVE "A" TO WS-TIPO-AJUSTE
+           END-IF
+           DISPLAY "PERCENTUAL - PARTE INTEIRA (0-999): "
+           ACCEPT WS-PERC-INTEIRO FROM CONSOLE
+           DISPLAY "PERCENTUAL - CASAS DECIMAIS (0-99): "
+           ACCEPT WS-PERC-DECIMAL FROM CONSOLE
+           COMPUTE WS-PERCENTUAL =
+               WS-PERC-INTEIRO + (WS-PERC-DECIMAL / 100)
+           IF WS-TIPO-AJUSTE = "R" AND WS-PERCENTUAL > 99,99
+               DISPLAY "REDUCAO NAO PODE PASSAR DE 99,99%. AJUSTANDO."
+               MOVE 99,99 TO WS-PERCENTUAL
+           END-IF
+           IF WS-TIPO-AJUSTE = "A"
+               COMPUTE WS-FATOR = 1 + (WS-PERCENTUAL / 100)
+           ELSE
+               COMPUTE WS-FATOR = 1 - (WS-PERCENTUAL / 100)
+           END-IF
+           DISPLAY "INFORME O CODIGO DO OPERADOR (PARA LOG): "
+           ACCEPT WS-OPERADOR FROM CONSOLE
+           PERFORM P-ABERTURA-LOG
+           OPEN I-O ARQUIVO
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQUIVO. STATUS: "
+                   WS-STATUS-ARQUIVO
+               GO TO P-FIM-STOP-RUN
+           END-IF
+           GO TO P-PRINCIPAL.
+
+       P-ABERTURA-LOG.
+           OPEN EXTEND ARQUIVO-LOG
+           IF WS-STATUS-LOG NOT = "00"
+               OPEN OUTPUT ARQUIVO-LOG
+               CLOSE ARQUIVO-LOG
+               OPEN EXTEND ARQUIVO-LOG
+           END-IF.
+
+       P-PRINCIPAL.
+           MOVE "N" TO WS-FIM-ARQUIVO
+           PERFORM UNTIL WS-FIM-DO-ARQUIVO
+               READ ARQUIVO NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQUIVO
+                   NOT AT END
+                       PERFORM P-REAJUSTAR-PRODUTO
+               END-READ
+           END-PERFORM
+           CLOSE ARQUIVO
+           CLOSE ARQUIVO-LOG
+           PERFORM P-EXIBIR-RESUMO
+           GO TO P-FIM-STOP-RUN.
+
+      ******************************************************************
+      * PARAGRAFOS DE REAJUSTE
+      ******************************************************************
+
+       P-REAJUSTAR-PRODUTO.
+           MOVE VALOR-CUSTO TO WS-NOVO-CUSTO
+           MOVE VALOR-VENDA TO WS-NOVO-VENDA
+           MOVE "N" TO WS-ESTOUROU
+           IF WS-OPCAO-CAMPO = 1 OR WS-OPCAO-CAMPO = 3
+               COMPUTE WS-NOVO-CUSTO ROUNDED = VALOR-CUSTO * WS-FATOR
+                   ON SIZE ERROR
+                       MOVE "S" TO WS-ESTOUROU
+               END-COMPUTE
+           END-IF
+           IF WS-OPCAO-CAMPO = 2 OR WS-OPCAO-CAMPO = 3
+               COMPUTE WS-NOVO-VENDA ROUNDED = VALOR-VENDA * WS-FATOR
+                   ON SIZE ERROR
+                       MOVE "S" TO WS-ESTOUROU
+               END-COMPUTE
+           END-IF
+           IF WS-HOUVE-ESTOURO
+               DISPLAY "SKU " SKU
+                   " IGNORADO - REAJUSTE ESTOURA A PIC DO CAMPO."
+               ADD 1 TO WS-TOTAL-ESTOURO
+           ELSE
+           IF WS-NOVO-VENDA < WS-NOVO-CUSTO
+               DISPLAY "SKU " SKU
+                   " IGNORADO - REAJUSTE GERARIA MARGEM NEGATIVA."
+               ADD 1 TO WS-TOTAL-IGNORADOS
+           ELSE
+               MOVE VALOR-CUSTO TO WS-ANTES-CUSTO
+               MOVE VALOR-VENDA TO WS-ANTES-VENDA
+               MOVE WS-NOVO-CUSTO TO VALOR-CUSTO
+               MOVE WS-NOVO-VENDA TO VALOR-VENDA
+               REWRITE PRODUTO
+                   INVALID KEY
+                       DISPLAY "ERRO AO REGRAVAR SKU " SKU
+                           " STATUS: " WS-STATUS-ARQUIVO
+                   NOT INVALID KEY
+                       PERFORM P-REGISTRAR-REAJUSTE
+               END-REWRITE
+           END-IF
+           END-IF.
+
+       P-REGISTRAR-REAJUSTE.
+           ADD WS-ANTES-CUSTO TO WS-TOTAL-CUSTO-ANTES
+           ADD WS-ANTES-VENDA TO WS-TOTAL-VENDA-ANTES
+           IF VALOR-CUSTO NOT = WS-ANTES-CUSTO
+               MOVE "A"            TO WS-LOG-OPERACAO
+               MOVE "VALOR-CUSTO"  TO WS-LOG-CAMPO
+               MOVE WS-ANTES-CUSTO TO WS-LOG-VALOR-NUM-ED
+               MOVE WS-LOG-VALOR-NUM-ED TO WS-LOG-VALOR-ANTIGO
+               MOVE VALOR-CUSTO    TO WS-LOG-VALOR-NUM-ED
+               MOVE WS-LOG-VALOR-NUM-ED TO WS-LOG-VALOR-NOVO
+               PERFORM P-GRAVAR-LOG
+           END-IF
+           IF VALOR-VENDA NOT = WS-ANTES-VENDA
+               MOVE "A"            TO WS-LOG-OPERACAO
+               MOVE "VALOR-VENDA"  TO WS-LOG-CAMPO
+               MOVE WS-ANTES-VENDA TO WS-LOG-VALOR-NUM-ED
+               MOVE WS-LOG-VALOR-NUM-ED TO WS-LOG-VALOR-ANTIGO
+               MOVE VALOR-VENDA    TO WS-LOG-VALOR-NUM-ED
+               MOVE WS-LOG-VALOR-NUM-ED TO WS-LOG-VALOR-NOVO
+               PERFORM P-GRAVAR-LOG
+           END-IF
+           ADD VALOR-CUSTO TO WS-TOTAL-CUSTO-DEPOIS
+           ADD VALOR-VENDA TO WS-TOTAL-VENDA-DEPOIS
+           ADD 1 TO WS-TOTAL-PROCESSADOS.
+
+       P-GRAVAR-LOG.
+           MOVE SKU                TO LOG-SKU
+           MOVE WS-LOG-OPERACAO     TO LOG-OPERACAO
+           MOVE WS-LOG-CAMPO        TO LOG-CAMPO
+           MOVE WS-LOG-VALOR-ANTIGO TO LOG-VALOR-ANTIGO
+           MOVE WS-LOG-VALOR-NOVO   TO LOG-VALOR-NOVO
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD
+           ACCEPT LOG-HORA FROM TIME
+           MOVE WS-OPERADOR         TO LOG-OPERADOR
+           WRITE REGISTRO-LOG.
+
+       P-EXIBIR-RESUMO.
+           DISPLAY "================================================"
+           DISPLAY "RESUMO DO REAJUSTE PERCENTUAL EM LOTE"
+           DISPLAY "ITENS REAJUSTADOS.........: " WS-TOTAL-PROCESSADOS
+           DISPLAY "ITENS IGNORADOS (MARGEM)..: " WS-TOTAL-IGNORADOS
+           DISPLAY "ITENS IGNORADOS (ESTOURO).: " WS-TOTAL-ESTOURO
+           DISPLAY "TOTAL VALOR CUSTO ANTES...: " WS-TOTAL-CUSTO-ANTES
+           DISPLAY "TOTAL VALOR CUSTO DEPOIS..: " WS-TOTAL-CUSTO-DEPOIS
+           DISPLAY "TOTAL VALOR VENDA ANTES...: " WS-TOTAL-VENDA-ANTES
+           DISPLAY "TOTAL VALOR VENDA DEPOIS..: " WS-TOTAL-VENDA-DEPOIS.
+
+      ******************************************************************
+      * PARAGRAFOS DE SAIDA
+      ******************************************************************
+
+       P-FIM-STOP-RUN.
+           STOP RUN.
