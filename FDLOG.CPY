@@ -0,0 +1,20 @@
+      ******************************************************************
+      * COPY: FDLOG
+      * PURPOSE: FD E LAYOUT DO REGISTRO DE LOG DE AUDITORIA
+      *          (PROG001-LOG.DAT). CADA REGISTRO REPRESENTA UM
+      *          ANTES/DEPOIS DE UMA INCLUSAO, ALTERACAO OU EXCLUSAO
+      *          EM ARQUIVO (PRODUTO).
+      ******************************************************************
+       FD ARQUIVO-LOG
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "PROG001-LOG.DAT".
+
+           01 REGISTRO-LOG.
+               05 LOG-SKU             PIC 9(04).
+               05 LOG-OPERACAO        PIC X(01).
+               05 LOG-CAMPO           PIC X(15).
+               05 LOG-VALOR-ANTIGO    PIC X(30).
+               05 LOG-VALOR-NOVO      PIC X(30).
+               05 LOG-DATA            PIC 9(08).
+               05 LOG-HORA            PIC 9(08).
+               05 LOG-OPERADOR        PIC X(08).
