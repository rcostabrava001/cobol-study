@@ -0,0 +1,140 @@
+      ******************************************************************
+      * AUTHOR: RODRIGO COSTABRAVA
+      * PURPOSE: RELATORIO DE VALORIZACAO DE ESTOQUE PARA O FECHAMENTO
+      *          MENSAL (QTD-ESTOQUE * VALOR-CUSTO POR SKU E TOTAL
+      *          GERAL)
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROG007.
+           AUTHOR. RODRIGO COSTABRAVA
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+               SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELARQ.
+
+           SELECT RELATORIO ASSIGN TO DISK
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDARQ.
+
+       FD RELATORIO
+           LABEL RECORDS ARE STANDARD.
+           01 LINHA-RELATORIO         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 WS-STATUS-ARQUIVO       PIC X(02).
+           77 WS-STATUS-RELATORIO     PIC X(02).
+           77 WS-FIM-ARQUIVO          PIC X(01) VALUE "N".
+               88 WS-FIM-DO-ARQUIVO   VALUE "S".
+           77 WS-VALOR-ITEM           PIC 9(08)V99 VALUE ZEROS.
+           77 WS-TOTAL-ITENS          PIC 9(05) VALUE ZEROS.
+           77 WS-TOTAL-GERAL          PIC 9(09)V99 VALUE ZEROS.
+
+           01 WS-LINHA-CABECALHO.
+               05 FILLER PIC X(40) VALUE
+                   "SKU  NOME                           QTD".
+               05 FILLER PIC X(26) VALUE
+                   "  CUSTO UNIT   VALOR TOTAL".
+
+           01 WS-LINHA-DETALHE.
+               05 WS-LD-SKU            PIC 9(04).
+               05 FILLER               PIC X(01) VALUE SPACE.
+               05 WS-LD-NOME           PIC X(30).
+               05 FILLER               PIC X(01) VALUE SPACE.
+               05 WS-LD-QTD            PIC ZZZ9.
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 WS-LD-CUSTO-UNIT     PIC ZZZ9,99.
+               05 FILLER               PIC X(02) VALUE SPACES.
+               05 WS-LD-VALOR-ITEM     PIC ZZZ.ZZZ.ZZ9,99.
+
+           01 WS-LINHA-RODAPE1.
+               05 FILLER PIC X(24) VALUE "TOTAL DE ITENS AVALIADOS".
+               05 FILLER PIC X(01) VALUE ":".
+               05 FILLER PIC X(01) VALUE SPACE.
+               05 WS-LR-TOTAL-ITENS    PIC ZZZZ9.
+
+           01 WS-LINHA-RODAPE2.
+               05 FILLER PIC X(24) VALUE "VALOR TOTAL DO ESTOQUE  ".
+               05 FILLER PIC X(01) VALUE ":".
+               05 FILLER PIC X(01) VALUE SPACE.
+               05 WS-LR-TOTAL-GERAL    PIC ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * PARAGRAFOS PRINCIPAIS
+      ******************************************************************
+
+       P-ABERTURA.
+           OPEN INPUT ARQUIVO
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQUIVO. STATUS: "
+                   WS-STATUS-ARQUIVO
+               GO TO P-FIM-STOP-RUN
+           END-IF
+           OPEN OUTPUT RELATORIO
+           IF WS-STATUS-RELATORIO NOT = "00"
+               DISPLAY "ERRO AO CRIAR RELATORIO. STATUS: "
+                   WS-STATUS-RELATORIO
+               CLOSE ARQUIVO
+               GO TO P-FIM-STOP-RUN
+           END-IF
+           MOVE WS-LINHA-CABECALHO TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       P-PRINCIPAL.
+           PERFORM UNTIL WS-FIM-DO-ARQUIVO
+               READ ARQUIVO NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQUIVO
+                   NOT AT END
+                       PERFORM P-AVALIAR-PRODUTO
+               END-READ
+           END-PERFORM
+           PERFORM P-RODAPE
+           CLOSE ARQUIVO
+           CLOSE RELATORIO
+           DISPLAY "RELATORIO GERADO: PROG007.LST"
+           DISPLAY "VALOR TOTAL DO ESTOQUE: " WS-TOTAL-GERAL
+           GO TO P-FIM-STOP-RUN.
+
+      ******************************************************************
+      * PARAGRAFOS DE VALORIZACAO
+      ******************************************************************
+
+       P-AVALIAR-PRODUTO.
+           COMPUTE WS-VALOR-ITEM ROUNDED =
+               QTD-ESTOQUE * VALOR-CUSTO
+           MOVE SKU               TO WS-LD-SKU
+           MOVE NOME              TO WS-LD-NOME
+           MOVE QTD-ESTOQUE       TO WS-LD-QTD
+           MOVE VALOR-CUSTO       TO WS-LD-CUSTO-UNIT
+           MOVE WS-VALOR-ITEM     TO WS-LD-VALOR-ITEM
+           MOVE WS-LINHA-DETALHE  TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           ADD 1 TO WS-TOTAL-ITENS
+           ADD WS-VALOR-ITEM TO WS-TOTAL-GERAL.
+
+       P-RODAPE.
+           MOVE WS-TOTAL-ITENS TO WS-LR-TOTAL-ITENS
+           MOVE WS-LINHA-RODAPE1 TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE WS-TOTAL-GERAL TO WS-LR-TOTAL-GERAL
+           MOVE WS-LINHA-RODAPE2 TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+      ******************************************************************
+      * PARAGRAFOS DE SAIDA
+      ******************************************************************
+
+       P-FIM-STOP-RUN.
+           STOP RUN.
