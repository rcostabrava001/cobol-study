@@ -0,0 +1,11 @@
+      ******************************************************************
+      * COPY: SELLOG
+      * PURPOSE: SELECT CLAUSE PADRAO PARA O ARQUIVO DE LOG DE
+      *          AUDITORIA DAS ALTERACOES EM PRODUTO (ARQUIVO-LOG).
+      *          O PROGRAMA QUE USAR ESTE COPY DEVE DECLARAR
+      *          WS-STATUS-LOG PIC X(02) NA WORKING-STORAGE.
+      ******************************************************************
+           SELECT ARQUIVO-LOG ASSIGN TO DISK
+           ORGANIZATION            IS SEQUENTIAL
+           ACCESS MODE             IS SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-LOG.
